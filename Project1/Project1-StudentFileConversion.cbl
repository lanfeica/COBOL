@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Fei Lan
+      * Date: Aug-09-2026
+      * Purpose: One-time conversion utility for sites that already
+      *          have a STUDENT.TXT written in the old line-sequential
+      *          text format (STUDENT-NAME/STUDENT-NUMBER/TUITION-OWED
+      *          only). PROJECT_01 now keeps STUDENT-FILE-OUT as an
+      *          indexed file keyed on STUDENT-NUMBER and with the
+      *          enrollment status and tuition due date fields added
+      *          since, so an existing roster has to be read through
+      *          the old layout and rewritten through the new one
+      *          before PROJECT_01 can open it.
+      *
+      *          Before running this program, rename the site's
+      *          existing STUDENT.TXT to STUDENT.TXT.OLD (the two
+      *          files cannot share a name at the same time, since one
+      *          is being read and the other is being built). This
+      *          program then reads STUDENT.TXT.OLD and writes a new,
+      *          indexed STUDENT.TXT in its place. Converted records
+      *          default to enrollment status ACTIVE and a tuition due
+      *          date of today, since the old format never recorded
+      *          either one -- use PROJECT_01's maintenance mode (M)
+      *          afterward to correct any record that needs a
+      *          different status or due date.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT_01_CNV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-STUDENT-FILE ASSIGN TO "../STUDENT.TXT.OLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OLD-STUDENT-FILE-STATUS.
+           SELECT STUDENT-FILE-OUT ASSIGN TO "../STUDENT.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS STUDENT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD OLD-STUDENT-FILE.
+       01 OLD-STUDENT-RECORD.
+           05 OLD-STUDENT-NAME PIC X(40).
+           05 OLD-STUDENT-NUMBER PIC 9(7).
+           05 OLD-TUITION-OWED PIC 9(5).
+
+       FD STUDENT-FILE-OUT.
+       01 STUDENT-RECORD.
+           05 STUDENT-NAME PIC X(40).
+           05 STUDENT-NUMBER PIC 9(7).
+           05 TUITION-OWED PIC 9(5).
+           05 ENROLLMENT-STATUS PIC X(1).
+               88 ACTIVE-STUDENT VALUE "A".
+               88 WITHDRAWN-STUDENT VALUE "W".
+               88 GRADUATED-STUDENT VALUE "G".
+           05 TUITION-DUE-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 OLD-STUDENT-FILE-STATUS PIC X(2).
+       01 STUDENT-FILE-STATUS PIC X(2).
+
+       01 OLD-STUDENT-EOF-SWITCH PIC X(1) VALUE "N".
+           88 END-OF-OLD-STUDENT-FILE VALUE "Y".
+
+       01 CONVERSION-FIELDS.
+           05 CONVERSION-RUN-DATE PIC 9(8).
+           05 CONVERTED-RECORD-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-CONVERT-STUDENT-FILE.
+           PERFORM 200-OPEN-CONVERSION-FILES.
+           PERFORM 300-READ-OLD-STUDENT-RECORD.
+           PERFORM 400-CONVERT-STUDENT-RECORD
+               UNTIL END-OF-OLD-STUDENT-FILE.
+           DISPLAY "CONVERTED " CONVERTED-RECORD-COUNT
+               " STUDENT RECORD(S) TO THE INDEXED STUDENT.TXT.".
+           PERFORM 900-CLOSE-CONVERSION-FILES.
+           STOP RUN.
+
+       200-OPEN-CONVERSION-FILES.
+           OPEN INPUT OLD-STUDENT-FILE.
+           IF OLD-STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.TXT.OLD, STATUS = "
+                   OLD-STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STUDENT-FILE-OUT.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE, STATUS = "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           ACCEPT CONVERSION-RUN-DATE FROM DATE YYYYMMDD.
+
+       300-READ-OLD-STUDENT-RECORD.
+           READ OLD-STUDENT-FILE
+               AT END
+                   MOVE "Y" TO OLD-STUDENT-EOF-SWITCH
+           END-READ.
+
+       400-CONVERT-STUDENT-RECORD.
+           MOVE OLD-STUDENT-NAME TO STUDENT-NAME.
+           MOVE OLD-STUDENT-NUMBER TO STUDENT-NUMBER.
+           MOVE OLD-TUITION-OWED TO TUITION-OWED.
+           MOVE "A" TO ENROLLMENT-STATUS.
+           MOVE CONVERSION-RUN-DATE TO TUITION-DUE-DATE.
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR WRITING CONVERTED RECORD FOR "
+                       "STUDENT NUMBER " STUDENT-NUMBER
+               NOT INVALID KEY
+                   ADD 1 TO CONVERTED-RECORD-COUNT
+           END-WRITE.
+           PERFORM 300-READ-OLD-STUDENT-RECORD.
+
+       900-CLOSE-CONVERSION-FILES.
+           CLOSE OLD-STUDENT-FILE.
+           CLOSE STUDENT-FILE-OUT.
+
+       END PROGRAM PROJECT_01_CNV.
