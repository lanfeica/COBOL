@@ -0,0 +1,214 @@
+      ******************************************************************
+      * Author: Fei Lan
+      * Date: Aug-09-2026
+      * Purpose: Post a daily payments transaction file against the
+      *          STUDENT-RECORDs written by PROJECT_01, reducing
+      *          TUITION-OWED by the amount paid, and print a payment
+      *          register showing old balance, payment, and new
+      *          balance for each student posted.
+      * Tectonics: cobc
+      * Modification History:
+      *   Aug-09-2026  STUDENT-RECORD now carries an enrollment status
+      *                and tuition due date; the FD layout here was
+      *                widened to match so this program and PROJECT_01
+      *                agree on the physical record.
+      *   Aug-09-2026  Check FILE STATUS after opening STUDENT-FILE-OUT
+      *                so a missing STUDENT.TXT stops the run with a
+      *                message instead of posting against an unopened
+      *                file.
+      *   Aug-09-2026  Check FILE STATUS after opening PAYMENTS.TXT too,
+      *                and size PAYMENT-DETAIL-LINE's trailing FILLER to
+      *                land the group at exactly REGISTER-LINE's 80
+      *                bytes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT_01_PMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-TRANS-FILE ASSIGN TO "../PAYMENTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAYMENT-TRANS-FILE-STATUS.
+           SELECT STUDENT-FILE-OUT ASSIGN TO "../STUDENT.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT PAYMENT-REGISTER-FILE ASSIGN TO
+               "../PAYMENT-REGISTER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PAYMENT-TRANS-FILE.
+       01 PAYMENT-TRANS-RECORD.
+           05 PT-STUDENT-NUMBER PIC 9(7).
+           05 PT-PAYMENT-AMOUNT PIC 9(5).
+
+       FD STUDENT-FILE-OUT.
+       01 STUDENT-RECORD.
+           05 STUDENT-NAME PIC X(40).
+           05 STUDENT-NUMBER PIC 9(7).
+           05 TUITION-OWED PIC 9(5).
+           05 ENROLLMENT-STATUS PIC X(1).
+               88 ACTIVE-STUDENT VALUE "A".
+               88 WITHDRAWN-STUDENT VALUE "W".
+               88 GRADUATED-STUDENT VALUE "G".
+           05 TUITION-DUE-DATE PIC 9(8).
+
+       FD PAYMENT-REGISTER-FILE.
+       01 REGISTER-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 STUDENT-FILE-STATUS PIC X(2).
+       01 PAYMENT-TRANS-FILE-STATUS PIC X(2).
+
+       01 PAYMENT-TRANS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 END-OF-PAYMENT-TRANS VALUE "Y".
+
+       01 PAYMENT-WORK-FIELDS.
+           05 OLD-BALANCE PIC 9(5).
+
+       01 REGISTER-TOTAL-FIELDS.
+           05 PAYMENTS-POSTED-COUNT PIC 9(5) VALUE ZERO.
+           05 UNMATCHED-COUNT PIC 9(5) VALUE ZERO.
+           05 TOTAL-PAYMENTS-POSTED PIC 9(7) VALUE ZERO.
+
+       01 REGISTER-HEADING-LINE-1.
+           05 FILLER PIC X(30) VALUE "STUDENT PAYMENT REGISTER".
+           05 FILLER PIC X(50) VALUE SPACES.
+
+       01 REGISTER-HEADING-LINE-2.
+           05 FILLER PIC X(20) VALUE "STUDENT NAME".
+           05 FILLER PIC X(15) VALUE "STUDENT NUMBER".
+           05 FILLER PIC X(15) VALUE "OLD BALANCE".
+           05 FILLER PIC X(12) VALUE "PAYMENT".
+           05 FILLER PIC X(15) VALUE "NEW BALANCE".
+           05 FILLER PIC X(3) VALUE SPACES.
+
+       01 PAYMENT-DETAIL-LINE.
+           05 PD-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PD-STUDENT-NUMBER PIC 9(7).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 PD-OLD-BALANCE PIC $$,$$9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 PD-PAYMENT-AMOUNT PIC $$,$$9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 PD-NEW-BALANCE PIC $$,$$9.
+           05 FILLER PIC X(1) VALUE SPACES.
+
+       01 UNMATCHED-DETAIL-LINE.
+           05 FILLER PIC X(30) VALUE
+               "NO STUDENT RECORD FOR NUMBER ".
+           05 UD-STUDENT-NUMBER PIC 9(7).
+           05 FILLER PIC X(43) VALUE SPACES.
+
+       01 REGISTER-TOTAL-LINE-1.
+           05 FILLER PIC X(30) VALUE "PAYMENTS POSTED: ".
+           05 RT-POSTED-COUNT PIC ZZ,ZZ9.
+           05 FILLER PIC X(22) VALUE "TOTAL AMOUNT POSTED: ".
+           05 RT-TOTAL-AMOUNT PIC $$,$$$,$$9.
+           05 FILLER PIC X(10) VALUE SPACES.
+
+       01 REGISTER-TOTAL-LINE-2.
+           05 FILLER PIC X(30) VALUE "UNMATCHED TRANSACTIONS: ".
+           05 RT-UNMATCHED-COUNT PIC ZZ,ZZ9.
+           05 FILLER PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-POST-PAYMENTS.
+           PERFORM 200-OPEN-PAYMENT-FILES.
+           PERFORM 300-PRINT-REGISTER-HEADERS.
+           PERFORM 400-READ-PAYMENT-TRANS.
+           PERFORM 500-POST-PAYMENT-TRANS
+               UNTIL END-OF-PAYMENT-TRANS.
+           PERFORM 600-PRINT-REGISTER-TOTALS.
+           PERFORM 900-CLOSE-PAYMENT-FILES.
+           STOP RUN.
+
+       200-OPEN-PAYMENT-FILES.
+           OPEN INPUT PAYMENT-TRANS-FILE.
+           IF PAYMENT-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PAYMENTS FILE, STATUS = "
+                   PAYMENT-TRANS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O STUDENT-FILE-OUT.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE, STATUS = "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PAYMENT-REGISTER-FILE.
+
+       300-PRINT-REGISTER-HEADERS.
+           WRITE REGISTER-LINE FROM REGISTER-HEADING-LINE-1.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           WRITE REGISTER-LINE FROM REGISTER-HEADING-LINE-2.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+
+       400-READ-PAYMENT-TRANS.
+           READ PAYMENT-TRANS-FILE
+               AT END
+                   MOVE "Y" TO PAYMENT-TRANS-EOF-SWITCH
+           END-READ.
+
+       500-POST-PAYMENT-TRANS.
+           MOVE PT-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT-FILE-OUT
+               KEY IS STUDENT-NUMBER
+               INVALID KEY
+                   PERFORM 510-PRINT-UNMATCHED-LINE
+               NOT INVALID KEY
+                   PERFORM 520-APPLY-PAYMENT
+           END-READ.
+           PERFORM 400-READ-PAYMENT-TRANS.
+
+       510-PRINT-UNMATCHED-LINE.
+           MOVE PT-STUDENT-NUMBER TO UD-STUDENT-NUMBER.
+           WRITE REGISTER-LINE FROM UNMATCHED-DETAIL-LINE.
+           ADD 1 TO UNMATCHED-COUNT.
+
+       520-APPLY-PAYMENT.
+           MOVE TUITION-OWED TO OLD-BALANCE.
+           IF PT-PAYMENT-AMOUNT > TUITION-OWED
+               MOVE ZERO TO TUITION-OWED
+           ELSE
+               SUBTRACT PT-PAYMENT-AMOUNT FROM TUITION-OWED
+           END-IF.
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING STUDENT RECORD "
+                       STUDENT-NUMBER
+           END-REWRITE.
+           PERFORM 530-PRINT-PAYMENT-LINE.
+           ADD PT-PAYMENT-AMOUNT TO TOTAL-PAYMENTS-POSTED.
+           ADD 1 TO PAYMENTS-POSTED-COUNT.
+
+       530-PRINT-PAYMENT-LINE.
+           MOVE STUDENT-NAME TO PD-STUDENT-NAME.
+           MOVE STUDENT-NUMBER TO PD-STUDENT-NUMBER.
+           MOVE OLD-BALANCE TO PD-OLD-BALANCE.
+           MOVE PT-PAYMENT-AMOUNT TO PD-PAYMENT-AMOUNT.
+           MOVE TUITION-OWED TO PD-NEW-BALANCE.
+           WRITE REGISTER-LINE FROM PAYMENT-DETAIL-LINE.
+
+       600-PRINT-REGISTER-TOTALS.
+           MOVE SPACES TO REGISTER-LINE.
+           WRITE REGISTER-LINE.
+           MOVE PAYMENTS-POSTED-COUNT TO RT-POSTED-COUNT.
+           MOVE TOTAL-PAYMENTS-POSTED TO RT-TOTAL-AMOUNT.
+           WRITE REGISTER-LINE FROM REGISTER-TOTAL-LINE-1.
+           MOVE UNMATCHED-COUNT TO RT-UNMATCHED-COUNT.
+           WRITE REGISTER-LINE FROM REGISTER-TOTAL-LINE-2.
+
+       900-CLOSE-PAYMENT-FILES.
+           CLOSE PAYMENT-TRANS-FILE.
+           CLOSE STUDENT-FILE-OUT.
+           CLOSE PAYMENT-REGISTER-FILE.
+
+       END PROGRAM PROJECT_01_PMT.
