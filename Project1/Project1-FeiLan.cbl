@@ -4,6 +4,73 @@
       * Purpose: Write Student Records to an external file
       *          from the data fields entered at the keyboard.
       * Tectonics: cobc
+      * Modification History:
+      *   Aug-09-2026  Added a prompted append/rebuild choice so the
+      *                enrollment-week runs can add to STUDENT.TXT
+      *                without losing the prior batch.
+      *   Aug-09-2026  Re-prompt on the student number and tuition owed
+      *                fields until each one is a valid numeric amount.
+      *   Aug-09-2026  Scan for an existing record with the same student
+      *                number before writing and confirm with the
+      *                operator before a duplicate is allowed through.
+      *   Aug-09-2026  Converted STUDENT-FILE-OUT to an indexed file
+      *                keyed on STUDENT-NUMBER and added a maintenance
+      *                mode to REWRITE or DELETE a record in place
+      *                instead of rebuilding the whole file. The
+      *                duplicate-number check now does a keyed READ
+      *                instead of a sequential scan, since the indexed
+      *                file makes that the natural way to look a
+      *                student up.
+      *   Aug-09-2026  Write a record-count / tuition-total trailer to
+      *                CONTROLTOT.TXT at the end of each add-mode run
+      *                so the nightly load can be tied out against the
+      *                Bursar's figures without counting lines by hand.
+      *   Aug-09-2026  Added a batch-load run mode that drives record
+      *                creation from STUDENT-TRANS.TXT instead of the
+      *                keyboard, for the start-of-term unattended bulk
+      *                load. A duplicate found during a batch load is
+      *                skipped and logged rather than prompted for,
+      *                since there is no operator at the keyboard to
+      *                answer the confirmation.
+      *   Aug-09-2026  Log the operator ID and system date/time to
+      *                AUDITLOG.TXT for every STUDENT-RECORD actually
+      *                written, so there is a record of who loaded
+      *                each student and when.
+      *   Aug-09-2026  Added an enrollment status and tuition due date
+      *                to STUDENT-RECORD, and a late-fee assessment run
+      *                mode that adds a late fee to TUITION-OWED for
+      *                every active student whose tuition is still
+      *                owed past the due date.
+      *   Aug-09-2026  A confirmed duplicate-number WRITE always failed
+      *                with INVALID KEY on the indexed file -- it now
+      *                REWRITEs the existing record instead. Control
+      *                totals are no longer appended to CONTROLTOT.TXT
+      *                for maintenance or late-fee runs, since those
+      *                modes never add to RUN-RECORD-COUNT/
+      *                RUN-TUITION-TOTAL and were appending an all-zero
+      *                trailer record.
+      *   Aug-09-2026  A rebuild (OPEN OUTPUT) cannot be READ, so the
+      *                duplicate-number check is now skipped entirely
+      *                when rebuilding -- a fresh file can never have a
+      *                duplicate. 301-OPEN-STUDENT-FILE now falls back
+      *                to OPEN OUTPUT when OPEN I-O reports the file
+      *                does not exist yet (status 35), so batch-load
+      *                and maintenance runs can bootstrap STUDENT.TXT
+      *                the first time they are run instead of aborting.
+      *   Aug-09-2026  AUDITLOG.TXT, CONTROLTOT.TXT, and STUDENT-TRANS.TXT
+      *                now all have FILE STATUS fields, which were
+      *                missing before -- an OPEN with no FILE STATUS
+      *                clause aborts the run on a missing file instead
+      *                of giving the program a chance to recover.
+      *                241-OPEN-AUDIT-LOG-FILE and 230-WRITE-CONTROL-
+      *                TOTALS now fall back to OPEN OUTPUT the same way
+      *                301-OPEN-STUDENT-FILE already does, so a missing
+      *                AUDITLOG.TXT or CONTROLTOT.TXT is created on
+      *                first use instead of aborting. A missing
+      *                STUDENT-TRANS.TXT is reported with a DISPLAY
+      *                message instead, since a batch load with no
+      *                transaction file staged is an operator mistake
+      *                to be corrected, not a file to create empty.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROJECT_01.
@@ -11,7 +78,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE-OUT ASSIGN TO "../STUDENT.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT CONTROL-TOTALS-FILE ASSIGN TO "../CONTROLTOT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-TOTALS-FILE-STATUS.
+           SELECT STUDENT-TRANS-FILE ASSIGN TO "../STUDENT-TRANS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STUDENT-TRANS-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "../AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,22 +100,184 @@
            05 STUDENT-NAME PIC X(40).
            05 STUDENT-NUMBER PIC 9(7).
            05 TUITION-OWED PIC 9(5).
+           05 ENROLLMENT-STATUS PIC X(1).
+               88 ACTIVE-STUDENT VALUE "A".
+               88 WITHDRAWN-STUDENT VALUE "W".
+               88 GRADUATED-STUDENT VALUE "G".
+           05 TUITION-DUE-DATE PIC 9(8).
+
+       FD CONTROL-TOTALS-FILE.
+       01 CONTROL-TOTALS-RECORD.
+           05 CT-RECORD-COUNT PIC 9(5).
+           05 CT-TUITION-TOTAL PIC 9(7).
+
+       FD STUDENT-TRANS-FILE.
+       01 STUDENT-TRANS-RECORD.
+           05 ST-STUDENT-NAME PIC X(40).
+           05 ST-STUDENT-NUMBER PIC 9(7).
+           05 ST-TUITION-OWED PIC 9(5).
+           05 ST-ENROLLMENT-STATUS PIC X(1).
+           05 ST-TUITION-DUE-DATE PIC 9(8).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
+       01 STUDENT-FILE-STATUS PIC X(2).
+       01 CONTROL-TOTALS-FILE-STATUS PIC X(2).
+       01 STUDENT-TRANS-FILE-STATUS PIC X(2).
+       01 AUDIT-LOG-FILE-STATUS PIC X(2).
+
        01 CONTRO-FILE.
            05 NEW-RECORD-PROMPT PIC A(1).
+           05 FILE-MODE-PROMPT PIC A(1).
+           05 FILE-MODE-SWITCH PIC X(1).
+               88 APPEND-EXISTING-FILE VALUE "A".
+               88 REBUILD-STUDENT-FILE VALUE "R".
+
+       01 RUN-MODE-FIELDS.
+           05 RUN-MODE-PROMPT PIC A(1).
+           05 RUN-MODE-SWITCH PIC X(1).
+               88 ADD-MODE VALUE "C".
+               88 MAINTAIN-MODE VALUE "M".
+               88 BATCH-LOAD-MODE VALUE "B".
+               88 LATE-FEE-MODE VALUE "L".
+
+       01 EDIT-FIELDS.
+           05 STUDENT-NUMBER-INPUT PIC X(7).
+           05 STUDENT-NUMBER-VALID-SWITCH PIC X(1).
+               88 STUDENT-NUMBER-IS-VALID VALUE "Y".
+           05 TUITION-OWED-INPUT PIC X(5).
+           05 TUITION-OWED-VALID-SWITCH PIC X(1).
+               88 TUITION-OWED-IS-VALID VALUE "Y".
+           05 ENROLLMENT-STATUS-INPUT PIC X(1).
+           05 ENROLLMENT-STATUS-VALID-SWITCH PIC X(1).
+               88 ENROLLMENT-STATUS-IS-VALID VALUE "Y".
+           05 DUE-DATE-INPUT PIC X(8).
+           05 DUE-DATE-VALID-SWITCH PIC X(1).
+               88 DUE-DATE-IS-VALID VALUE "Y".
+
+       01 DUPLICATE-CHECK-FIELDS.
+           05 DUPLICATE-FOUND-SWITCH PIC X(1).
+               88 DUPLICATE-FOUND VALUE "Y".
+           05 WRITE-CONFIRMED-SWITCH PIC X(1).
+               88 OK-TO-WRITE VALUE "Y".
+           05 DUPLICATE-CONFIRM-PROMPT PIC A(1).
+           05 SAVED-STUDENT-RECORD.
+               10 SAVED-STUDENT-NAME PIC X(40).
+               10 SAVED-STUDENT-NUMBER PIC 9(7).
+               10 SAVED-TUITION-OWED PIC 9(5).
+               10 SAVED-ENROLLMENT-STATUS PIC X(1).
+               10 SAVED-TUITION-DUE-DATE PIC 9(8).
+
+       01 MAINTENANCE-FIELDS.
+           05 MAINTENANCE-NUMBER-INPUT PIC X(7).
+           05 MAINTENANCE-NUMBER-VALID-SWITCH PIC X(1).
+               88 MAINTENANCE-NUMBER-IS-VALID VALUE "Y".
+           05 RECORD-FOUND-SWITCH PIC X(1).
+               88 RECORD-FOUND-FOR-MAINTENANCE VALUE "Y".
+           05 MAINTENANCE-ACTION-PROMPT PIC A(1).
+           05 MAINTENANCE-ACTION-SWITCH PIC X(1).
+               88 UPDATE-ACTION VALUE "U".
+               88 DELETE-ACTION VALUE "D".
+           05 NEW-TUITION-INPUT PIC X(5).
+           05 NEW-TUITION-VALID-SWITCH PIC X(1).
+               88 NEW-TUITION-IS-VALID VALUE "Y".
+
+       01 RUN-CONTROL-TOTALS.
+           05 RUN-RECORD-COUNT PIC 9(5) VALUE ZERO.
+           05 RUN-TUITION-TOTAL PIC 9(7) VALUE ZERO.
+
+       01 STUDENT-TRANS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 END-OF-STUDENT-TRANS VALUE "Y".
+
+       01 AUDIT-FIELDS.
+           05 AUDIT-OPERATOR-ID PIC X(8) VALUE "BATCH".
+           05 AUDIT-CURRENT-DATE PIC 9(6).
+           05 AUDIT-CURRENT-TIME PIC 9(8).
+
+       01 AUDIT-LOG-DETAIL.
+           05 AL-OPERATOR-ID PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AL-DATE PIC 9(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AL-TIME PIC 9(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AL-STUDENT-NUMBER PIC 9(7).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 AL-STUDENT-NAME PIC X(40).
+
+       01 LATE-FEE-FIELDS.
+           05 LATE-FEE-AMOUNT PIC 9(3) VALUE 25.
+           05 LATE-FEE-TODAY PIC 9(8).
+           05 LATE-FEE-ASSESSED-COUNT PIC 9(5) VALUE ZERO.
+           05 LATE-FEE-EOF-SWITCH PIC X(1) VALUE "N".
+               88 END-OF-LATE-FEE-SCAN VALUE "Y".
 
        PROCEDURE DIVISION.
        100-CREATE-STUDENT-RECORDS.
+           PERFORM 110-PROMPT-RUN-MODE.
            PERFORM 201-INITIALIZE-STUEDT-RECORDS.
-           PERFORM 202-CREATE-STUDENT-RECORDS
-               UNTIL NEW-RECORD-PROMPT = "N" or "n".
+           EVALUATE TRUE
+               WHEN ADD-MODE
+                   PERFORM 202-CREATE-STUDENT-RECORDS
+                       UNTIL NEW-RECORD-PROMPT = "N" OR "n"
+               WHEN BATCH-LOAD-MODE
+                   PERFORM 500-BATCH-LOAD-STUDENT-RECORDS
+               WHEN LATE-FEE-MODE
+                   PERFORM 600-ASSESS-LATE-FEES
+               WHEN OTHER
+                   PERFORM 400-MAINTAIN-STUDENT-RECORDS
+                       UNTIL NEW-RECORD-PROMPT = "N" OR "n"
+           END-EVALUATE.
            PERFORM 203-CLOSE-STUDENT-FILE-OUT.
            STOP RUN.
 
+       110-PROMPT-RUN-MODE.
+           DISPLAY "CREATE NEW STUDENT RECORDS (C), MAINTAIN EXISTING ".
+           DISPLAY "RECORDS (M), BATCH-LOAD FROM A TRANSACTION FILE ".
+           DISPLAY "(B), OR ASSESS LATE FEES (L)? ".
+           ACCEPT RUN-MODE-PROMPT.
+           EVALUATE TRUE
+               WHEN RUN-MODE-PROMPT = "M" OR "m"
+                   MOVE "M" TO RUN-MODE-SWITCH
+               WHEN RUN-MODE-PROMPT = "B" OR "b"
+                   MOVE "B" TO RUN-MODE-SWITCH
+               WHEN RUN-MODE-PROMPT = "L" OR "l"
+                   MOVE "L" TO RUN-MODE-SWITCH
+               WHEN OTHER
+                   MOVE "C" TO RUN-MODE-SWITCH
+           END-EVALUATE.
+
        201-INITIALIZE-STUEDT-RECORDS.
+           IF ADD-MODE
+               PERFORM 305-PROMPT-FILE-MODE
+           ELSE
+               MOVE "A" TO FILE-MODE-SWITCH
+           END-IF.
+           IF NOT BATCH-LOAD-MODE AND NOT LATE-FEE-MODE
+               PERFORM 240-PROMPT-OPERATOR-ID
+           END-IF.
            PERFORM 301-OPEN-STUDENT-FILE.
-           PERFORM 302-PROMPT-NEW-RECORD.
+           PERFORM 241-OPEN-AUDIT-LOG-FILE.
+           IF ADD-MODE OR MAINTAIN-MODE
+               PERFORM 302-PROMPT-NEW-RECORD
+           END-IF.
+
+       240-PROMPT-OPERATOR-ID.
+           DISPLAY "PLEASE ENTER YOUR OPERATOR ID: ".
+           ACCEPT AUDIT-OPERATOR-ID.
+
+       241-OPEN-AUDIT-LOG-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           IF AUDIT-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDIT LOG FILE, STATUS = "
+                   AUDIT-LOG-FILE-STATUS
+               STOP RUN
+           END-IF.
 
        202-CREATE-STUDENT-RECORDS.
            PERFORM 303-PROMPT-STUDENT-DATA.
@@ -45,23 +286,349 @@
 
        203-CLOSE-STUDENT-FILE-OUT.
            CLOSE STUDENT-FILE-OUT.
+           CLOSE AUDIT-LOG-FILE.
+           IF ADD-MODE OR BATCH-LOAD-MODE
+               PERFORM 230-WRITE-CONTROL-TOTALS
+           END-IF.
+
+       230-WRITE-CONTROL-TOTALS.
+           OPEN EXTEND CONTROL-TOTALS-FILE.
+           IF CONTROL-TOTALS-FILE-STATUS = "35"
+               OPEN OUTPUT CONTROL-TOTALS-FILE
+           END-IF.
+           IF CONTROL-TOTALS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CONTROL TOTALS FILE, STATUS = "
+                   CONTROL-TOTALS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           MOVE RUN-RECORD-COUNT TO CT-RECORD-COUNT.
+           MOVE RUN-TUITION-TOTAL TO CT-TUITION-TOTAL.
+           WRITE CONTROL-TOTALS-RECORD.
+           CLOSE CONTROL-TOTALS-FILE.
 
        301-OPEN-STUDENT-FILE.
-           OPEN OUTPUT STUDENT-FILE-OUT.
+           IF REBUILD-STUDENT-FILE
+               OPEN OUTPUT STUDENT-FILE-OUT
+           ELSE
+               OPEN I-O STUDENT-FILE-OUT
+               IF STUDENT-FILE-STATUS = "35"
+                   OPEN OUTPUT STUDENT-FILE-OUT
+               END-IF
+           END-IF.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE, STATUS = "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
 
        302-PROMPT-NEW-RECORD.
-           DISPLAY "DO YOU WANT TO CREATE A NEW RECORD (Y/N)?".
+           IF MAINTAIN-MODE
+               DISPLAY "DO YOU WANT TO MAINTAIN ANOTHER RECORD (Y/N)?"
+           ELSE
+               DISPLAY "DO YOU WANT TO CREATE A NEW RECORD (Y/N)?"
+           END-IF.
            ACCEPT NEW-RECORD-PROMPT.
 
+       305-PROMPT-FILE-MODE.
+           DISPLAY "ADD TO THE EXISTING STUDENT FILE (A) OR ".
+           DISPLAY "REBUILD IT FROM SCRATCH (R)? ".
+           ACCEPT FILE-MODE-PROMPT.
+           IF FILE-MODE-PROMPT = "A" OR "a"
+               MOVE "A" TO FILE-MODE-SWITCH
+           ELSE
+               MOVE "R" TO FILE-MODE-SWITCH
+           END-IF.
+
        303-PROMPT-STUDENT-DATA.
            DISPLAY "PLEASE ENTER YOUR STUDENT NAME: ".
            ACCEPT STUDENT-NAME.
-           DISPLAY "PLEASE ENTER YOUR STUDENT NUMBER: ".
-           ACCEPT STUDENT-NUMBER.
-           DISPLAY "PLEASE ENTER YOUR TUITION OWED$: $".
-           ACCEPT TUITION-OWED.
+           MOVE "N" TO STUDENT-NUMBER-VALID-SWITCH.
+           PERFORM 306-PROMPT-STUDENT-NUMBER
+               UNTIL STUDENT-NUMBER-IS-VALID.
+           MOVE "N" TO TUITION-OWED-VALID-SWITCH.
+           PERFORM 307-PROMPT-TUITION-OWED
+               UNTIL TUITION-OWED-IS-VALID.
+           MOVE "N" TO ENROLLMENT-STATUS-VALID-SWITCH.
+           PERFORM 309-PROMPT-ENROLLMENT-STATUS
+               UNTIL ENROLLMENT-STATUS-IS-VALID.
+           MOVE "N" TO DUE-DATE-VALID-SWITCH.
+           PERFORM 310-PROMPT-DUE-DATE
+               UNTIL DUE-DATE-IS-VALID.
 
        304-WRITE-STUDENT-RECORD.
-           WRITE STUDENT-RECORD.
+           MOVE STUDENT-RECORD TO SAVED-STUDENT-RECORD.
+           MOVE "Y" TO WRITE-CONFIRMED-SWITCH.
+           IF REBUILD-STUDENT-FILE
+               MOVE "N" TO DUPLICATE-FOUND-SWITCH
+           ELSE
+               PERFORM 308-CHECK-DUPLICATE-STUDENT
+               MOVE SAVED-STUDENT-RECORD TO STUDENT-RECORD
+           END-IF.
+           IF DUPLICATE-FOUND
+               IF BATCH-LOAD-MODE
+                   DISPLAY "SKIPPING DUPLICATE STUDENT NUMBER "
+                       STUDENT-NUMBER " FROM THE TRANSACTION FILE."
+                   MOVE "N" TO WRITE-CONFIRMED-SWITCH
+               ELSE
+                   DISPLAY "A RECORD FOR STUDENT NUMBER "
+                       STUDENT-NUMBER " ALREADY EXISTS."
+                   DISPLAY "REPLACE THE EXISTING RECORD WITH THIS "
+                       "ONE (Y/N)? "
+                   ACCEPT DUPLICATE-CONFIRM-PROMPT
+                   IF DUPLICATE-CONFIRM-PROMPT = "N" OR "n"
+                       MOVE "N" TO WRITE-CONFIRMED-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+           IF OK-TO-WRITE
+               IF DUPLICATE-FOUND
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR REWRITING STUDENT RECORD "
+                               STUDENT-NUMBER
+                       NOT INVALID KEY
+                           PERFORM 250-WRITE-AUDIT-LOG-RECORD
+                   END-REWRITE
+               ELSE
+                   WRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR WRITING STUDENT RECORD "
+                               STUDENT-NUMBER
+                       NOT INVALID KEY
+                           ADD 1 TO RUN-RECORD-COUNT
+                           ADD TUITION-OWED TO RUN-TUITION-TOTAL
+                           PERFORM 250-WRITE-AUDIT-LOG-RECORD
+                   END-WRITE
+               END-IF
+           END-IF.
+
+       250-WRITE-AUDIT-LOG-RECORD.
+           ACCEPT AUDIT-CURRENT-DATE FROM DATE.
+           ACCEPT AUDIT-CURRENT-TIME FROM TIME.
+           MOVE AUDIT-OPERATOR-ID TO AL-OPERATOR-ID.
+           MOVE AUDIT-CURRENT-DATE TO AL-DATE.
+           MOVE AUDIT-CURRENT-TIME TO AL-TIME.
+           MOVE STUDENT-NUMBER TO AL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO AL-STUDENT-NAME.
+           WRITE AUDIT-LOG-LINE FROM AUDIT-LOG-DETAIL.
+
+       306-PROMPT-STUDENT-NUMBER.
+           DISPLAY "PLEASE ENTER YOUR STUDENT NUMBER (7 DIGITS): ".
+           ACCEPT STUDENT-NUMBER-INPUT.
+           IF STUDENT-NUMBER-INPUT IS NUMERIC
+               AND STUDENT-NUMBER-INPUT NOT = "0000000"
+               MOVE STUDENT-NUMBER-INPUT TO STUDENT-NUMBER
+               MOVE "Y" TO STUDENT-NUMBER-VALID-SWITCH
+           ELSE
+               DISPLAY "STUDENT NUMBER MUST BE A NON-ZERO 7-DIGIT "
+               DISPLAY "NUMBER. PLEASE TRY AGAIN."
+           END-IF.
+
+       307-PROMPT-TUITION-OWED.
+           DISPLAY "PLEASE ENTER YOUR TUITION OWED$: $".
+           ACCEPT TUITION-OWED-INPUT.
+           IF TUITION-OWED-INPUT IS NUMERIC
+               MOVE TUITION-OWED-INPUT TO TUITION-OWED
+               MOVE "Y" TO TUITION-OWED-VALID-SWITCH
+           ELSE
+               DISPLAY "TUITION OWED MUST BE A VALID NUMERIC AMOUNT. "
+               DISPLAY "PLEASE TRY AGAIN."
+           END-IF.
+
+       309-PROMPT-ENROLLMENT-STATUS.
+           DISPLAY "ENTER ENROLLMENT STATUS - ACTIVE (A), WITHDRAWN ".
+           DISPLAY "(W), OR GRADUATED (G): ".
+           ACCEPT ENROLLMENT-STATUS-INPUT.
+           EVALUATE TRUE
+               WHEN ENROLLMENT-STATUS-INPUT = "A" OR "a"
+                   MOVE "A" TO ENROLLMENT-STATUS
+                   MOVE "Y" TO ENROLLMENT-STATUS-VALID-SWITCH
+               WHEN ENROLLMENT-STATUS-INPUT = "W" OR "w"
+                   MOVE "W" TO ENROLLMENT-STATUS
+                   MOVE "Y" TO ENROLLMENT-STATUS-VALID-SWITCH
+               WHEN ENROLLMENT-STATUS-INPUT = "G" OR "g"
+                   MOVE "G" TO ENROLLMENT-STATUS
+                   MOVE "Y" TO ENROLLMENT-STATUS-VALID-SWITCH
+               WHEN OTHER
+                   DISPLAY "ENROLLMENT STATUS MUST BE A, W, OR G. "
+                   DISPLAY "PLEASE TRY AGAIN."
+           END-EVALUATE.
+
+       310-PROMPT-DUE-DATE.
+           DISPLAY "ENTER THE TUITION DUE DATE (CCYYMMDD): ".
+           ACCEPT DUE-DATE-INPUT.
+           IF DUE-DATE-INPUT IS NUMERIC
+               AND DUE-DATE-INPUT NOT = "00000000"
+               MOVE DUE-DATE-INPUT TO TUITION-DUE-DATE
+               MOVE "Y" TO DUE-DATE-VALID-SWITCH
+           ELSE
+               DISPLAY "DUE DATE MUST BE AN 8-DIGIT CCYYMMDD NUMBER. "
+               DISPLAY "PLEASE TRY AGAIN."
+           END-IF.
+
+       308-CHECK-DUPLICATE-STUDENT.
+           READ STUDENT-FILE-OUT
+               KEY IS STUDENT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO DUPLICATE-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO DUPLICATE-FOUND-SWITCH
+           END-READ.
+
+       400-MAINTAIN-STUDENT-RECORDS.
+           MOVE "N" TO MAINTENANCE-NUMBER-VALID-SWITCH.
+           PERFORM 420-PROMPT-MAINTENANCE-NUMBER
+               UNTIL MAINTENANCE-NUMBER-IS-VALID.
+           PERFORM 421-READ-RECORD-FOR-MAINTENANCE.
+           IF RECORD-FOUND-FOR-MAINTENANCE
+               PERFORM 422-PROMPT-MAINTENANCE-ACTION
+               EVALUATE TRUE
+                   WHEN UPDATE-ACTION
+                       PERFORM 423-UPDATE-TUITION-OWED
+                   WHEN DELETE-ACTION
+                       PERFORM 424-DELETE-STUDENT-RECORD
+                   WHEN OTHER
+                       DISPLAY "NO ACTION TAKEN FOR THIS RECORD."
+               END-EVALUATE
+           ELSE
+               DISPLAY "NO RECORD FOUND FOR STUDENT NUMBER "
+                   MAINTENANCE-NUMBER-INPUT "."
+           END-IF.
+           PERFORM 302-PROMPT-NEW-RECORD.
+
+       420-PROMPT-MAINTENANCE-NUMBER.
+           DISPLAY "ENTER THE STUDENT NUMBER TO MAINTAIN (7 DIGITS): ".
+           ACCEPT MAINTENANCE-NUMBER-INPUT.
+           IF MAINTENANCE-NUMBER-INPUT IS NUMERIC
+               AND MAINTENANCE-NUMBER-INPUT NOT = "0000000"
+               MOVE "Y" TO MAINTENANCE-NUMBER-VALID-SWITCH
+           ELSE
+               DISPLAY "STUDENT NUMBER MUST BE A NON-ZERO 7-DIGIT "
+               DISPLAY "NUMBER. PLEASE TRY AGAIN."
+           END-IF.
+
+       421-READ-RECORD-FOR-MAINTENANCE.
+           MOVE MAINTENANCE-NUMBER-INPUT TO STUDENT-NUMBER.
+           READ STUDENT-FILE-OUT
+               KEY IS STUDENT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO RECORD-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO RECORD-FOUND-SWITCH
+           END-READ.
+
+       422-PROMPT-MAINTENANCE-ACTION.
+           DISPLAY "STUDENT " STUDENT-NAME " NUMBER " STUDENT-NUMBER
+               " CURRENT TUITION OWED $" TUITION-OWED.
+           DISPLAY "UPDATE TUITION OWED (U) OR DELETE RECORD (D)? ".
+           ACCEPT MAINTENANCE-ACTION-PROMPT.
+           IF MAINTENANCE-ACTION-PROMPT = "U" OR "u"
+               MOVE "U" TO MAINTENANCE-ACTION-SWITCH
+           ELSE
+               IF MAINTENANCE-ACTION-PROMPT = "D" OR "d"
+                   MOVE "D" TO MAINTENANCE-ACTION-SWITCH
+               ELSE
+                   MOVE " " TO MAINTENANCE-ACTION-SWITCH
+               END-IF
+           END-IF.
+
+       423-UPDATE-TUITION-OWED.
+           MOVE "N" TO NEW-TUITION-VALID-SWITCH.
+           PERFORM 425-PROMPT-NEW-TUITION-OWED
+               UNTIL NEW-TUITION-IS-VALID.
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR REWRITING STUDENT RECORD "
+                       STUDENT-NUMBER
+           END-REWRITE.
+
+       424-DELETE-STUDENT-RECORD.
+           DELETE STUDENT-FILE-OUT
+               INVALID KEY
+                   DISPLAY "ERROR DELETING STUDENT RECORD "
+                       STUDENT-NUMBER
+           END-DELETE.
+           DISPLAY "STUDENT RECORD " STUDENT-NUMBER " DELETED.".
+
+       425-PROMPT-NEW-TUITION-OWED.
+           DISPLAY "ENTER THE NEW TUITION OWED$: $".
+           ACCEPT NEW-TUITION-INPUT.
+           IF NEW-TUITION-INPUT IS NUMERIC
+               MOVE NEW-TUITION-INPUT TO TUITION-OWED
+               MOVE "Y" TO NEW-TUITION-VALID-SWITCH
+           ELSE
+               DISPLAY "TUITION OWED MUST BE A VALID NUMERIC AMOUNT."
+           END-IF.
+
+       500-BATCH-LOAD-STUDENT-RECORDS.
+           OPEN INPUT STUDENT-TRANS-FILE.
+           IF STUDENT-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-TRANS.TXT, STATUS = "
+                   STUDENT-TRANS-FILE-STATUS
+               DISPLAY "STAGE THE TRANSACTION FILE AND RERUN THE "
+                   "BATCH LOAD."
+           ELSE
+               PERFORM 501-READ-STUDENT-TRANS
+               PERFORM 502-CREATE-RECORD-FROM-TRANS
+                   UNTIL END-OF-STUDENT-TRANS
+               CLOSE STUDENT-TRANS-FILE
+           END-IF.
+
+       501-READ-STUDENT-TRANS.
+           READ STUDENT-TRANS-FILE
+               AT END
+                   MOVE "Y" TO STUDENT-TRANS-EOF-SWITCH
+           END-READ.
+
+       502-CREATE-RECORD-FROM-TRANS.
+           IF ST-STUDENT-NUMBER IS NUMERIC
+               AND ST-STUDENT-NUMBER NOT = ZERO
+               AND ST-TUITION-OWED IS NUMERIC
+               AND (ST-ENROLLMENT-STATUS = "A" OR "W" OR "G")
+               AND ST-TUITION-DUE-DATE IS NUMERIC
+               AND ST-TUITION-DUE-DATE NOT = ZERO
+               MOVE ST-STUDENT-NAME TO STUDENT-NAME
+               MOVE ST-STUDENT-NUMBER TO STUDENT-NUMBER
+               MOVE ST-TUITION-OWED TO TUITION-OWED
+               MOVE ST-ENROLLMENT-STATUS TO ENROLLMENT-STATUS
+               MOVE ST-TUITION-DUE-DATE TO TUITION-DUE-DATE
+               PERFORM 304-WRITE-STUDENT-RECORD
+           ELSE
+               DISPLAY "SKIPPING INVALID TRANSACTION RECORD FOR "
+                   "STUDENT NUMBER " ST-STUDENT-NUMBER "."
+           END-IF.
+           PERFORM 501-READ-STUDENT-TRANS.
+
+       600-ASSESS-LATE-FEES.
+           ACCEPT LATE-FEE-TODAY FROM DATE YYYYMMDD.
+           PERFORM 601-READ-NEXT-FOR-LATE-FEE.
+           PERFORM 602-APPLY-LATE-FEE-IF-DUE
+               UNTIL END-OF-LATE-FEE-SCAN.
+           DISPLAY "LATE FEES ASSESSED FOR " LATE-FEE-ASSESSED-COUNT
+               " STUDENT RECORD(S).".
+
+       601-READ-NEXT-FOR-LATE-FEE.
+           READ STUDENT-FILE-OUT NEXT RECORD
+               AT END
+                   MOVE "Y" TO LATE-FEE-EOF-SWITCH
+           END-READ.
+
+       602-APPLY-LATE-FEE-IF-DUE.
+           IF ACTIVE-STUDENT
+               AND TUITION-OWED > ZERO
+               AND TUITION-DUE-DATE < LATE-FEE-TODAY
+               ADD LATE-FEE-AMOUNT TO TUITION-OWED
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR REWRITING STUDENT RECORD "
+                           STUDENT-NUMBER
+                   NOT INVALID KEY
+                       ADD 1 TO LATE-FEE-ASSESSED-COUNT
+                       DISPLAY "LATE FEE ASSESSED FOR STUDENT NUMBER "
+                           STUDENT-NUMBER ", NEW BALANCE $"
+                           TUITION-OWED
+               END-REWRITE
+           END-IF.
+           PERFORM 601-READ-NEXT-FOR-LATE-FEE.
 
        END PROGRAM PROJECT_01.
