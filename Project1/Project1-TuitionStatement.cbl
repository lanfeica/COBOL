@@ -0,0 +1,161 @@
+      ******************************************************************
+      * Author: Fei Lan
+      * Date: Aug-09-2026
+      * Purpose: Read the student records written by PROJECT_01 and
+      *          print a paginated tuition statement, sorted by
+      *          student number, with a grand-total line for the
+      *          Bursar's end-of-term billing run.
+      * Tectonics: cobc
+      * Modification History:
+      *   Aug-09-2026  PROJECT_01 now keeps STUDENT-FILE-OUT as an
+      *                indexed file in STUDENT-NUMBER order, so the
+      *                SORT step this report used to need is no
+      *                longer necessary -- a straight sequential read
+      *                already comes back in student-number order.
+      *   Aug-09-2026  STUDENT-RECORD now carries an enrollment status,
+      *                printed on the statement alongside the tuition
+      *                owed.
+      *   Aug-09-2026  Check FILE STATUS after opening STUDENT-FILE-OUT
+      *                so a missing STUDENT.TXT stops the run with a
+      *                message instead of reading from an unopened
+      *                file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT_01_RPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-OUT ASSIGN TO "../STUDENT.TXT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS STUDENT-NUMBER
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT TUITION-STATEMENT-FILE ASSIGN TO
+               "../TUITION-STATEMENT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-FILE-OUT.
+       01 STUDENT-RECORD.
+           05 STUDENT-NAME PIC X(40).
+           05 STUDENT-NUMBER PIC 9(7).
+           05 TUITION-OWED PIC 9(5).
+           05 ENROLLMENT-STATUS PIC X(1).
+               88 ACTIVE-STUDENT VALUE "A".
+               88 WITHDRAWN-STUDENT VALUE "W".
+               88 GRADUATED-STUDENT VALUE "G".
+           05 TUITION-DUE-DATE PIC 9(8).
+
+       FD TUITION-STATEMENT-FILE.
+       01 STATEMENT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 STUDENT-FILE-STATUS PIC X(2).
+
+       01 PAGE-CONTROL-FIELDS.
+           05 PAGE-NUMBER PIC 9(3) VALUE ZERO.
+           05 LINE-COUNT PIC 9(3) VALUE ZERO.
+           05 LINES-PER-PAGE PIC 9(3) VALUE 50.
+
+       01 REPORT-TOTAL-FIELDS.
+           05 STUDENT-COUNT PIC 9(5) VALUE ZERO.
+           05 GRAND-TOTAL-TUITION PIC 9(7) VALUE ZERO.
+
+       01 STUDENT-FILE-EOF-SWITCH PIC X(1) VALUE "N".
+           88 END-OF-STUDENT-FILE VALUE "Y".
+
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(20) VALUE "TUITION STATEMENT".
+           05 FILLER PIC X(12) VALUE "PAGE".
+           05 HD-PAGE-NUMBER PIC ZZ9.
+           05 FILLER PIC X(43) VALUE SPACES.
+
+       01 HEADING-LINE-2.
+           05 FILLER PIC X(20) VALUE "STUDENT NAME".
+           05 FILLER PIC X(15) VALUE "STUDENT NUMBER".
+           05 FILLER PIC X(15) VALUE "TUITION OWED".
+           05 FILLER PIC X(10) VALUE "STATUS".
+           05 FILLER PIC X(20) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 DL-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-STUDENT-NUMBER PIC 9(7).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 DL-TUITION-OWED PIC $$$,$$9.
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 DL-ENROLLMENT-STATUS PIC X(1).
+           05 FILLER PIC X(9) VALUE SPACES.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER PIC X(40) VALUE
+               "GRAND TOTAL TUITION OWED FOR".
+           05 GT-STUDENT-COUNT PIC ZZ,ZZ9.
+           05 FILLER PIC X(9) VALUE " STUDENTS".
+           05 GT-TUITION-TOTAL PIC $$,$$$,$$9.
+           05 FILLER PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-PRINT-TUITION-STATEMENT.
+           PERFORM 200-OPEN-REPORT-FILES.
+           PERFORM 501-PRINT-PAGE-HEADERS.
+           PERFORM 502-READ-STUDENT-FILE.
+           PERFORM 503-PRINT-STUDENT-LINE
+               UNTIL END-OF-STUDENT-FILE.
+           PERFORM 504-PRINT-GRAND-TOTAL.
+           PERFORM 900-CLOSE-REPORT-FILES.
+           STOP RUN.
+
+       200-OPEN-REPORT-FILES.
+           OPEN INPUT STUDENT-FILE-OUT.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE, STATUS = "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT TUITION-STATEMENT-FILE.
+
+       501-PRINT-PAGE-HEADERS.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE PAGE-NUMBER TO HD-PAGE-NUMBER.
+           WRITE STATEMENT-LINE FROM HEADING-LINE-1.
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           WRITE STATEMENT-LINE FROM HEADING-LINE-2.
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+
+       502-READ-STUDENT-FILE.
+           READ STUDENT-FILE-OUT
+               AT END
+                   MOVE "Y" TO STUDENT-FILE-EOF-SWITCH
+           END-READ.
+
+       503-PRINT-STUDENT-LINE.
+           IF LINE-COUNT NOT < LINES-PER-PAGE
+               PERFORM 501-PRINT-PAGE-HEADERS
+           END-IF.
+           MOVE STUDENT-NAME TO DL-STUDENT-NAME.
+           MOVE STUDENT-NUMBER TO DL-STUDENT-NUMBER.
+           MOVE TUITION-OWED TO DL-TUITION-OWED.
+           MOVE ENROLLMENT-STATUS TO DL-ENROLLMENT-STATUS.
+           WRITE STATEMENT-LINE FROM DETAIL-LINE.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO STUDENT-COUNT.
+           ADD TUITION-OWED TO GRAND-TOTAL-TUITION.
+           PERFORM 502-READ-STUDENT-FILE.
+
+       504-PRINT-GRAND-TOTAL.
+           MOVE SPACES TO STATEMENT-LINE.
+           WRITE STATEMENT-LINE.
+           MOVE STUDENT-COUNT TO GT-STUDENT-COUNT.
+           MOVE GRAND-TOTAL-TUITION TO GT-TUITION-TOTAL.
+           WRITE STATEMENT-LINE FROM GRAND-TOTAL-LINE.
+
+       900-CLOSE-REPORT-FILES.
+           CLOSE STUDENT-FILE-OUT.
+           CLOSE TUITION-STATEMENT-FILE.
+
+       END PROGRAM PROJECT_01_RPT.
